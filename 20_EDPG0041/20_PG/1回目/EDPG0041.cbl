@@ -0,0 +1,263 @@
+      ******************************************************************
+      * Author:WATANABE KAZUMA
+      * Date:20260808
+      * Purpose:EDPG0040が出力した納入予定データ(U21)を読み込み、
+      *         ベンダーCDごとにグループ化したうえで、
+      *         ベンダー単位のEDI/FTP連携用CSVファイルを
+      *         1ベンダー1ファイルで出力する
+      *         (処理前にU21をベンダーCD順にソートする)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. EDPG0041.
+       ENVIRONMENT                                            DIVISION.
+       INPUT-OUTPUT                                           SECTION.
+       FILE-CONTROL.
+      *>   各ファイルはJCL論理名相当のDD名でASSIGNする。
+      *>   実行時に環境変数DD_xxxxxx（またはxxxxxx）を設定すれば
+      *>   再コンパイルなしに格納先を差替え可能（未設定時はカレント
+      *>   ディレクトリ直下のDD名そのものを参照する）
+           SELECT U21-FILE ASSIGN TO "U21FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-U21-STATUS.
+           SELECT U21-SRT-FILE ASSIGN TO 'U21SRT.tmp'.
+           SELECT U21S-FILE ASSIGN TO "U21SFILE"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *>   ベンダー別EDI送信用CSV。ファイル名は実行時にベンダーCD
+      *>   から組み立て、"DD_EDIFILE"環境変数へ都度設定してから
+      *>   OPENする（-std=ibmではASSIGN句へのデータ名指定が
+      *>   unconformableのため、004で導入したfilename-mapping方式
+      *>   を1ジョブ内で複数回切り替える形で流用する）
+           SELECT EDI-FILE ASSIGN TO "EDIFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-EDI-STATUS.
+       DATA                                                   DIVISION.
+       FILE                                                   SECTION.
+      *>   納入予定データ（EDPG0040出力）
+       FD  U21-FILE.
+       01  U21-REC.
+         03  U21-KOBAI-TANTO-CD                               PIC X(05).
+         03  U21-BUHIN-CD                                     PIC X(10).
+         03  U21-VENDOR-CD                                    PIC X(08).
+         03  U21-VENDOR-NAME                                  PIC X(30).
+         03  U21-NKKAITO-INF.
+           05  U21-NKKAITO-TBL OCCURS 6 TIMES.
+             07  U21-NKKAITO-SU                               PIC 9(07).
+         03  U21-ORDER-NO                                     PIC X(07).
+         03  U21-RUN-DATE                                     PIC 9(08).
+         03  U21-BATCH-ID                                     PIC 9(05).
+
+      *>   納入予定データソートワーク
+       SD  U21-SRT-FILE.
+       01  U21-SRT-REC.
+         03  U21-SRT-KOBAI-TANTO-CD                           PIC X(05).
+         03  U21-SRT-BUHIN-CD                                 PIC X(10).
+         03  U21-SRT-VENDOR-CD                                PIC X(08).
+         03  U21-SRT-VENDOR-NAME                              PIC X(30).
+         03  U21-SRT-NKKAITO-INF.
+           05  U21-SRT-NKKAITO-TBL OCCURS 6 TIMES.
+             07  U21-SRT-NKKAITO-SU                           PIC 9(07).
+         03  U21-SRT-ORDER-NO                                 PIC X(07).
+         03  U21-SRT-RUN-DATE                                 PIC 9(08).
+         03  U21-SRT-BATCH-ID                                 PIC 9(05).
+
+      *>   納入予定データソート済（ベンダーCD順）
+       FD  U21S-FILE.
+       01  U21S-REC.
+         03  U21S-KOBAI-TANTO-CD                              PIC X(05).
+         03  U21S-BUHIN-CD                                    PIC X(10).
+         03  U21S-VENDOR-CD                                   PIC X(08).
+         03  U21S-VENDOR-NAME                                 PIC X(30).
+         03  U21S-NKKAITO-INF.
+           05  U21S-NKKAITO-TBL OCCURS 6 TIMES.
+             07  U21S-NKKAITO-SU                              PIC 9(07).
+         03  U21S-ORDER-NO                                    PIC X(07).
+         03  U21S-RUN-DATE                                    PIC 9(08).
+         03  U21S-BATCH-ID                                    PIC 9(05).
+
+      *>   ベンダー別EDI送信用CSV
+       FD  EDI-FILE.
+       01  EDI-REC                                           PIC X(132).
+
+       WORKING-STORAGE                                        SECTION.
+       01  KEY-NEW-VENDOR                 PIC X(08).
+       01  KEY-OLD-VENDOR                 PIC X(08)      VALUE SPACES.
+       01  CNT-U21-READ                   PIC 9(07)      VALUE 0.
+       01  CNT-EDI-WRITE                  PIC 9(07)      VALUE 0.
+       01  CNT-VENDOR                     PIC 9(05)      VALUE 0.
+      *>   入力ファイル制御ワーク
+       01  WK-U21-STATUS                  PIC X(02).
+      *>   ベンダー別CSVファイル制御ワーク
+       01  WK-EDI-STATUS                  PIC X(02).
+       01  WK-EDI-OPEN-FLG                PIC X(01)      VALUE 'N'.
+         88  EDI-OPEN                                    VALUE 'Y'.
+       01  WK-EDI-OUT-DIR                 PIC X(100).
+       01  WK-EDI-FILE-PATH               PIC X(150).
+      *>   PG開始・終了時日付データ
+       01  WK-SYS-DATE.
+         03  WK-SYS-DATE-YYYY                                 PIC 9(04).
+         03  WK-SYS-DATE-MM                                   PIC 9(02).
+         03  WK-SYS-DATE-DD                                   PIC 9(02).
+         03  WK-SYS-DATE-HH                                   PIC 9(02).
+         03  WK-SYS-DATE-HM                                   PIC 9(02).
+         03  WK-SYS-DATE-SS                                   PIC 9(02).
+
+       PROCEDURE                                              DIVISION.
+       S000-RROC                                              SECTION.
+      *>   U21ソート処理
+           PERFORM S090-SORT-U21.
+      *>   初期処理
+           PERFORM S100-INIT.
+      *>   主処理
+           PERFORM S200-MAIN
+             UNTIL KEY-NEW-VENDOR = HIGH-VALUES.
+      *>   終了処理
+           PERFORM S300-FINL.
+           STOP RUN.
+
+      *    U21をベンダーCD・部品CD・オーダーNO順にソート
+      *>   SORT USING句はOPENエラーを検知できないため、事前に
+      *>   一度OPEN/CLOSEしてファイルの存在を確認する
+       S090-SORT-U21                                          SECTION.
+           OPEN INPUT U21-FILE.
+           IF WK-U21-STATUS NOT = '00'
+               DISPLAY '***   U21-FILE OPENエラー STATUS='
+                       WK-U21-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE U21-FILE.
+           SORT U21-SRT-FILE
+             ON ASCENDING KEY U21-SRT-VENDOR-CD
+                              U21-SRT-BUHIN-CD
+                              U21-SRT-ORDER-NO
+             USING U21-FILE
+             GIVING U21S-FILE.
+
+      *>   初期処理
+       S100-INIT                                              SECTION.
+           MOVE     FUNCTION CURRENT-DATE TO WK-SYS-DATE.
+           DISPLAY '*******   EDPG00041  START = '
+                    WK-SYS-DATE-YYYY
+                   '/'
+                    WK-SYS-DATE-MM
+                   '/'
+                    WK-SYS-DATE-DD
+                   '  '
+                    WK-SYS-DATE-HH
+                   ':'
+                    WK-SYS-DATE-HM
+                   ':'
+                    WK-SYS-DATE-SS
+                   '   *******'.
+
+           MOVE SPACES TO WK-EDI-OUT-DIR.
+           ACCEPT WK-EDI-OUT-DIR FROM ENVIRONMENT 'EDPG0041_OUTDIR'.
+           IF WK-EDI-OUT-DIR = SPACES
+               MOVE '.' TO WK-EDI-OUT-DIR
+           END-IF.
+
+           OPEN INPUT  U21S-FILE.
+           PERFORM     S110-READ-U21.
+
+      *    納入予定データソート済READ処理
+       S110-READ-U21                                          SECTION.
+           READ U21S-FILE
+             AT END
+               MOVE HIGH-VALUES           TO KEY-NEW-VENDOR
+             NOT AT END
+               ADD  1                     TO CNT-U21-READ
+               MOVE U21S-VENDOR-CD        TO KEY-NEW-VENDOR
+           END-READ.
+
+      *>   主処理（ベンダーCDブレイク）
+       S200-MAIN                                              SECTION.
+           IF KEY-NEW-VENDOR NOT = KEY-OLD-VENDOR
+               IF EDI-OPEN
+                   PERFORM S230-CLOSE-EDI-FILE
+               END-IF
+               MOVE KEY-NEW-VENDOR        TO KEY-OLD-VENDOR
+               PERFORM S210-OPEN-EDI-FILE
+           END-IF.
+           PERFORM S220-WRITE-EDI-DETAIL.
+           PERFORM S110-READ-U21.
+
+      *    ベンダー別CSVファイルをオープンしヘッダを出力
+       S210-OPEN-EDI-FILE                                     SECTION.
+           MOVE SPACES TO WK-EDI-FILE-PATH.
+           STRING FUNCTION TRIM(WK-EDI-OUT-DIR)
+                                 DELIMITED BY SIZE
+                  '/EDI_'         DELIMITED BY SIZE
+                  U21S-VENDOR-CD  DELIMITED BY SIZE
+                  '.csv'          DELIMITED BY SIZE
+             INTO WK-EDI-FILE-PATH.
+           DISPLAY 'DD_EDIFILE'     UPON ENVIRONMENT-NAME.
+           DISPLAY WK-EDI-FILE-PATH UPON ENVIRONMENT-VALUE.
+           OPEN OUTPUT EDI-FILE.
+           IF WK-EDI-STATUS NOT = '00'
+               DISPLAY '***   EDI-FILE OPENエラー STATUS='
+                       WK-EDI-STATUS ' PATH=' WK-EDI-FILE-PATH
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           SET  EDI-OPEN            TO TRUE.
+           ADD  1                   TO CNT-VENDOR.
+           MOVE SPACES              TO EDI-REC.
+           STRING 'BUHIN-CD,DAY1,DAY2,DAY3,DAY4,DAY5,DAY6,ORDER-NO'
+             DELIMITED BY SIZE INTO EDI-REC.
+           WRITE EDI-REC.
+
+      *    ベンダー別CSV明細行を出力
+      *>   項目末尾のスペースがCSVの区切り値に混入しないよう、
+      *>   可変長項目(部品CD/オーダーNO)はTRIMしてから編集する
+       S220-WRITE-EDI-DETAIL                                  SECTION.
+           MOVE SPACES TO EDI-REC.
+           STRING FUNCTION TRIM(U21S-BUHIN-CD) DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(1)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(2)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(3)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(4)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(5)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  U21S-NKKAITO-SU(6)           DELIMITED BY SIZE
+                  ','                          DELIMITED BY SIZE
+                  FUNCTION TRIM(U21S-ORDER-NO) DELIMITED BY SIZE
+             INTO EDI-REC.
+           WRITE EDI-REC.
+           ADD   1                       TO CNT-EDI-WRITE.
+
+      *    ベンダー別CSVファイルをクローズ
+       S230-CLOSE-EDI-FILE                                    SECTION.
+           CLOSE EDI-FILE.
+           MOVE 'N' TO WK-EDI-OPEN-FLG.
+
+      *>   終了処理
+       S300-FINL                                              SECTION.
+           IF EDI-OPEN
+               PERFORM S230-CLOSE-EDI-FILE
+           END-IF.
+           CLOSE U21S-FILE.
+
+           DISPLAY '   (U21)     READ        = ' CNT-U21-READ.
+           DISPLAY '   (EDI)     WRITE       = ' CNT-EDI-WRITE.
+           DISPLAY '   (EDI)     ベンダー件数 = ' CNT-VENDOR.
+
+           MOVE     FUNCTION CURRENT-DATE TO WK-SYS-DATE.
+           DISPLAY '*******   EDPG00041  END   = '
+                    WK-SYS-DATE-YYYY
+                   '/'
+                    WK-SYS-DATE-MM
+                   '/'
+                    WK-SYS-DATE-DD
+                   '  '
+                    WK-SYS-DATE-HH
+                   ':'
+                    WK-SYS-DATE-HM
+                   ':'
+                    WK-SYS-DATE-SS
+                   '   *******'.
