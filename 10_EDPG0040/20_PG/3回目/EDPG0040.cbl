@@ -4,7 +4,9 @@
       * Purpose:納期回答データを読み込み、
       *         購買担当者CD・部品CD・ベンダーCDをサマリキーとし
       *         サマリキーごとに納期回答数量をサマリし、
+      *         ベンダーマスタからベンダー名称を付加したうえで
       *         納入予定データを出力する
+      *         (処理前にU01をサマリキー順にソートする)
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION                                         DIVISION.
@@ -12,10 +14,40 @@
        ENVIRONMENT                                            DIVISION.
        INPUT-OUTPUT                                           SECTION.
        FILE-CONTROL.
-           SELECT U01-FILE ASSIGN TO 'C:\COBOL\EDPG0040\U01.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT U21-FILE ASSIGN TO 'C:\COBOL\EDPG0040\U21.txt'
+      *>   各ファイルはJCL論理名相当のDD名でASSIGNする。
+      *>   実行時に環境変数DD_xxxxxx（またはxxxxxx）を設定すれば
+      *>   再コンパイルなしに格納先を差替え可能（未設定時はカレント
+      *>   ディレクトリ直下のDD名そのものを参照する）
+           SELECT U01-FILE ASSIGN TO "U01FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-U01-STATUS.
+           SELECT U01-SRT-FILE ASSIGN TO 'U01SRT.tmp'.
+           SELECT U01S-FILE ASSIGN TO "U01SFILE"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT U10-FILE ASSIGN TO "U10FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-U10-STATUS.
+           SELECT U21-FILE ASSIGN TO "U21FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-U21-STATUS.
+           SELECT U01-ERR-FILE ASSIGN TO "U01ERRFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-U01ERR-STATUS.
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-RPT-STATUS.
+      *>   サマリキーに複数オーダーが混在した場合の例外ファイル
+           SELECT U01-MUL-FILE ASSIGN TO "U01MULFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-MUL-STATUS.
+      *>   チェックポイント（中断・再開位置管理）ファイル
+           SELECT CKP-FILE ASSIGN TO "CKPFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-CKP-STATUS.
+      *>   バッチID採番（連番管理）ファイル
+           SELECT BID-FILE ASSIGN TO "BIDFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-BID-STATUS.
        DATA                                                   DIVISION.
        FILE                                                   SECTION.
       *>   納期回答データ
@@ -29,6 +61,34 @@
            05  U01-NKKAITO-SU                                 PIC 9(07).
          03  U01-ORDER-NO                                     PIC X(07).
 
+      *>   納期回答データソートワーク
+       SD  U01-SRT-FILE.
+       01  U01-SRT-REC.
+         03  U01-SRT-KOBAI-TANTO-CD                           PIC X(05).
+         03  U01-SRT-BUHIN-CD                                 PIC X(10).
+         03  U01-SRT-VENDOR-CD                                PIC X(08).
+         03  U01-SRT-NKKAITO-INF.
+           05  U01-SRT-SUPPLY-DAY                             PIC 9(02).
+           05  U01-SRT-NKKAITO-SU                             PIC 9(07).
+         03  U01-SRT-ORDER-NO                                 PIC X(07).
+
+      *>   納期回答データソート済
+       FD  U01S-FILE.
+       01  U01S-REC.
+         03  U01S-KOBAI-TANTO-CD                              PIC X(05).
+         03  U01S-BUHIN-CD                                    PIC X(10).
+         03  U01S-VENDOR-CD                                   PIC X(08).
+         03  U01S-NKKAITO-INF.
+           05  U01S-SUPPLY-DAY                                PIC 9(02).
+           05  U01S-NKKAITO-SU                                PIC 9(07).
+         03  U01S-ORDER-NO                                    PIC X(07).
+
+      *>   ベンダーマスタ
+       FD  U10-FILE.
+       01  U10-REC.
+         03  U10-VENDOR-CD                                    PIC X(08).
+         03  U10-VENDOR-NAME                                  PIC X(30).
+
       *>   納入予定データ
        FD  U21-FILE.
        01  U21-REC.
@@ -40,6 +100,61 @@
            05  U21-NKKAITO-TBL OCCURS 6 TIMES.
              07  U21-NKKAITO-SU                               PIC 9(07).
          03  U21-ORDER-NO                                     PIC X(07).
+      *>   トレーサビリティ用：処理日・バッチID
+         03  U21-RUN-DATE                                     PIC 9(08).
+         03  U21-BATCH-ID                                     PIC 9(05).
+
+      *>   納期回答データエラー（SUPPLY-DAY範囲外）
+       FD  U01-ERR-FILE.
+       01  U01-ERR-REC.
+         03  U01-ERR-KOBAI-TANTO-CD                           PIC X(05).
+         03  U01-ERR-BUHIN-CD                                 PIC X(10).
+         03  U01-ERR-VENDOR-CD                                PIC X(08).
+         03  U01-ERR-NKKAITO-INF.
+           05  U01-ERR-SUPPLY-DAY                             PIC 9(02).
+           05  U01-ERR-NKKAITO-SU                             PIC 9(07).
+         03  U01-ERR-ORDER-NO                                 PIC X(07).
+         03  U01-ERR-REASON-CD                                PIC X(02).
+
+      *>   サマリキーに複数オーダーが混在した場合の例外データ
+       FD  U01-MUL-FILE.
+       01  U01-MUL-REC.
+         03  U01-MUL-KOBAI-TANTO-CD                           PIC X(05).
+         03  U01-MUL-BUHIN-CD                                 PIC X(10).
+         03  U01-MUL-VENDOR-CD                                PIC X(08).
+         03  U01-MUL-ORDER-NO                                 PIC X(07).
+         03  U01-MUL-NKKAITO-INF.
+           05  U01-MUL-NKKAITO-TBL OCCURS 6 TIMES.
+             07  U01-MUL-NKKAITO-SU                           PIC 9(07).
+
+      *>   購買担当者別サマリ帳票
+       FD  RPT-FILE.
+       01  RPT-LINE                                          PIC X(132).
+
+      *>   チェックポイント（中断・再開位置）
+       FD  CKP-FILE.
+       01  CKP-REC.
+         03  CKP-STATUS                            PIC X(01).
+         03  CKP-KOBAI-TANTO-CD                     PIC X(05).
+         03  CKP-BUHIN-CD                           PIC X(10).
+         03  CKP-VENDOR-CD                          PIC X(08).
+         03  CKP-CNT-U01                            PIC 9(07).
+         03  CKP-CNT-U21                            PIC 9(07).
+         03  CKP-CNT-U01-ERR                        PIC 9(07).
+         03  CKP-SU-TOTAL-U21                       PIC 9(09).
+         03  CKP-SU-TOTAL-U01-ERR                   PIC 9(09).
+         03  CKP-BATCH-ID                           PIC 9(05).
+         03  CKP-CNT-U01-MUL                        PIC 9(07).
+         03  CKP-CNT-U01-MUL-OVER                   PIC 9(07).
+      *>   購買担当者別サマリ帳票の再開用ワーク
+         03  CKP-RPT-TANTO-OLD                      PIC X(05).
+         03  CKP-RPT-FIRST-FLG                      PIC X(01).
+         03  CKP-RPT-AGENT-SBT   OCCURS 6 TIMES     PIC 9(09).
+         03  CKP-RPT-GRAND-TOTAL OCCURS 6 TIMES     PIC 9(09).
+      *>   バッチID採番
+       FD  BID-FILE.
+       01  BID-REC.
+         03  BID-LAST-ID                           PIC 9(05).
 
        WORKING-STORAGE                                        SECTION.
        01  KEY-NEW.
@@ -50,8 +165,122 @@
          03  KEY-OLD-KOBAI-TANTO-CD                           PIC X(05).
          03  KEY-OLD-BUHIN-CD                                 PIC X(10).
          03  KEY-OLD-VENDOR-CD                                PIC X(08).
-       01  CNT-U01                                            PIC 9(07).
-       01  CNT-U21                                            PIC 9(07).
+       01  CNT-U01                        PIC 9(07)      VALUE 0.
+       01  CNT-U21                        PIC 9(07)      VALUE 0.
+       01  CNT-U01-ERR                    PIC 9(07)      VALUE 0.
+       01  CNT-U01-MUL                    PIC 9(07)      VALUE 0.
+       01  CNT-U01-MUL-OVER               PIC 9(07)      VALUE 0.
+      *>   サマリキー内の複数オーダー検出ワーク
+       01  WK-MUL-STATUS                  PIC X(02).
+       01  WK-MUL-ORDER-CNT               PIC 9(02)      VALUE 0.
+       01  WK-MUL-IDX                     PIC 9(02)      VALUE 0.
+       01  WK-MUL-FOUND-IDX               PIC 9(02)      VALUE 0.
+       01  WK-MUL-ORDER-TBL.
+         03  WK-MUL-ORDER-ENT OCCURS 20 TIMES.
+           05  WK-MUL-ORDER-NO            PIC X(07).
+           05  WK-MUL-ORDER-SU OCCURS 6 TIMES
+                                          PIC 9(07)      VALUE 0.
+      *>   数量突合（入力数量と出力数量の検算）ワーク
+       01  WK-SU-TOTAL-U01                PIC 9(09)      VALUE 0.
+       01  WK-SU-TOTAL-U21                PIC 9(09)      VALUE 0.
+       01  WK-SU-TOTAL-U01-ERR            PIC 9(09)      VALUE 0.
+       01  WK-SU-DIFF                     PIC S9(09)     VALUE 0.
+      *>   購買担当者別サマリ帳票ワーク
+       01  RPT-TANTO-OLD                         PIC X(05)
+                                                  VALUE SPACES.
+       01  RPT-FIRST-FLG                         PIC X(01) VALUE 'Y'.
+         88  RPT-FIRST-TIME                      VALUE 'Y'.
+       01  RPT-IDX                        PIC 9(01)      VALUE 0.
+       01  RPT-AGENT-SBT   OCCURS 6 TIMES PIC 9(09)      VALUE 0.
+       01  RPT-GRAND-TOTAL OCCURS 6 TIMES PIC 9(09)      VALUE 0.
+       01  WK-RPT-DETAIL-LINE.
+         03  WK-RPT-D-TANTO                       PIC X(07).
+         03  WK-RPT-D-BUHIN                       PIC X(12).
+         03  WK-RPT-D-VENDOR                      PIC X(10).
+         03  WK-RPT-D-ORDER                       PIC X(09).
+         03  WK-RPT-D-Q1                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-D-Q2                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-D-Q3                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-D-Q4                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-D-Q5                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-D-Q6                          PIC ZZZ,ZZ9.
+       01  WK-RPT-RECON-LINE.
+         03  WK-RPT-RECON-LABEL                   PIC X(24).
+         03  WK-RPT-RECON-SU                      PIC ZZZ,ZZZ,ZZ9.
+       01  WK-RPT-RECON-DIFF-LINE.
+         03  WK-RPT-RECON-DIFF-LABEL              PIC X(32).
+         03  WK-RPT-RECON-DIFF-SU                 PIC -ZZZ,ZZZ,ZZ9.
+       01  WK-RPT-TOTAL-LINE.
+         03  WK-RPT-T-LABEL                       PIC X(29).
+         03  WK-RPT-T-Q1                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-T-Q2                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-T-Q3                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-T-Q4                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-T-Q5                          PIC ZZZ,ZZ9.
+         03  FILLER                               PIC X(02).
+         03  WK-RPT-T-Q6                          PIC ZZZ,ZZ9.
+      *>   ベンダーマスタ保持テーブル
+       01  WK-VENDOR-TBL.
+         03  WK-VENDOR-CNT                          PIC 9(05) VALUE 0.
+         03  WK-VENDOR-ARR         OCCURS 2000 TIMES
+                                    INDEXED BY WK-VENDOR-IDX.
+           05  WK-VENDOR-ARR-CD                      PIC X(08).
+           05  WK-VENDOR-ARR-NAME                    PIC X(30).
+      *>   チェックポイント／リスタート制御
+       01  WK-U01-STATUS                  PIC X(02).
+       01  WK-U21-STATUS                  PIC X(02).
+       01  WK-U01ERR-STATUS               PIC X(02).
+       01  WK-RPT-STATUS                  PIC X(02).
+       01  WK-U10-STATUS                  PIC X(02).
+       01  WK-CKP-STATUS                  PIC X(02).
+      *>   ファイルOPENエラー共通表示用ワーク
+       01  WK-ERR-FILE-NAME               PIC X(20).
+       01  WK-ERR-STATUS                  PIC X(02).
+       01  WK-CKP-ANS                     PIC X(01).
+       01  WK-RESTART-FLG                 PIC X(01)      VALUE 'N'.
+         88  RESTART-MODE                                VALUE 'Y'.
+       01  WK-CKP-GROUP-CNT               PIC 9(05)      VALUE 0.
+      *>   再開時はOPEN EXTENDで既存ファイルへ追記するため、
+      *>   直近チェックポイント以降に書込み済のレコードが残っていると
+      *>   再開時に二重出力される。これを避けるため毎サマリキーごとに
+      *>   チェックポイントを記録する（バッチ化しない）
+       01  WK-CKP-INTERVAL                PIC 9(05)      VALUE 1.
+      *>   バッチID採番
+       01  WK-BID-STATUS                  PIC X(02).
+       01  WK-BATCH-ID                    PIC 9(05)      VALUE 0.
+       01  WK-RUN-DATE                    PIC 9(08)      VALUE 0.
+       01  CKP-SAVE-REC.
+         03  CKP-SAVE-STATUS                PIC X(01).
+         03  CKP-SAVE-KOBAI-TANTO-CD        PIC X(05).
+         03  CKP-SAVE-BUHIN-CD              PIC X(10).
+         03  CKP-SAVE-VENDOR-CD             PIC X(08).
+         03  CKP-SAVE-CNT-U01               PIC 9(07).
+         03  CKP-SAVE-CNT-U21               PIC 9(07).
+         03  CKP-SAVE-CNT-U01-ERR           PIC 9(07).
+         03  CKP-SAVE-SU-TOTAL-U21          PIC 9(09).
+         03  CKP-SAVE-SU-TOTAL-U01-ERR      PIC 9(09).
+         03  CKP-SAVE-BATCH-ID               PIC 9(05).
+         03  CKP-SAVE-CNT-U01-MUL            PIC 9(07).
+         03  CKP-SAVE-CNT-U01-MUL-OVER       PIC 9(07).
+         03  CKP-SAVE-RPT-TANTO-OLD          PIC X(05).
+         03  CKP-SAVE-RPT-FIRST-FLG          PIC X(01).
+         03  CKP-SAVE-RPT-AGENT-SBT   OCCURS 6 TIMES
+                                            PIC 9(09).
+         03  CKP-SAVE-RPT-GRAND-TOTAL OCCURS 6 TIMES
+                                            PIC 9(09).
+       01  RESTART-KEY.
+         03  RESTART-KEY-KOBAI-TANTO-CD     PIC X(05).
+         03  RESTART-KEY-BUHIN-CD           PIC X(10).
+         03  RESTART-KEY-VENDOR-CD          PIC X(08).
       *>   PG開始・終了時日付データ
        01  WK-SYS-DATE.
          03  WK-SYS-DATE-YYYY                                 PIC 9(04).
@@ -63,6 +292,10 @@
 
        PROCEDURE                                              DIVISION.
        S000-RROC                                              SECTION.
+      *>   前回異常終了の有無を確認
+           PERFORM S070-CHECK-RESTART.
+      *>   U01ソート処理
+           PERFORM S090-SORT-U01.
       *>   初期処理
            PERFORM S100-INIT.
       *>   主処理
@@ -72,6 +305,114 @@
            PERFORM S300-FINL.
            STOP RUN.
 
+      *    ファイルOPENエラー共通処理（異常終了）
+       S900-FILE-ERROR                                        SECTION.
+           DISPLAY '***   ファイルOPENエラー   ***'.
+           DISPLAY '   ファイル=' WK-ERR-FILE-NAME
+                   ' STATUS='     WK-ERR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *    チェックポイントファイルで前回異常終了の有無を確認
+       S070-CHECK-RESTART                                     SECTION.
+           MOVE SPACES TO CKP-SAVE-REC.
+           OPEN INPUT CKP-FILE.
+           IF WK-CKP-STATUS = '00'
+               PERFORM UNTIL WK-CKP-STATUS NOT = '00'
+                   READ CKP-FILE
+                   IF WK-CKP-STATUS = '00'
+                       MOVE CKP-REC TO CKP-SAVE-REC
+                   END-IF
+               END-PERFORM
+               CLOSE CKP-FILE
+               IF CKP-SAVE-STATUS = 'I'
+                   PERFORM S075-CONFIRM-RESTART
+               END-IF
+           END-IF.
+
+      *    前回異常終了時の再開要否を確認
+       S075-CONFIRM-RESTART                                   SECTION.
+      *>   中断位置キーはチェックポイントでなくU21-FILEの実際の
+      *>   最終出力レコードから求める（チェックポイント記録前に
+      *>   クラッシュしていてもずれないようにするため）
+           MOVE CKP-SAVE-KOBAI-TANTO-CD TO RESTART-KEY-KOBAI-TANTO-CD.
+           MOVE CKP-SAVE-BUHIN-CD       TO RESTART-KEY-BUHIN-CD.
+           MOVE CKP-SAVE-VENDOR-CD      TO RESTART-KEY-VENDOR-CD.
+           PERFORM S077-DERIVE-RESTART-KEY.
+           DISPLAY '***   前回は異常終了しています   ***'.
+           DISPLAY '   中断位置 担当者='
+                   RESTART-KEY-KOBAI-TANTO-CD
+                   ' 部品CD='           RESTART-KEY-BUHIN-CD.
+           DISPLAY '   ベンダーCD='     RESTART-KEY-VENDOR-CD.
+           MOVE SPACES TO WK-CKP-ANS.
+           ACCEPT WK-CKP-ANS FROM ENVIRONMENT 'EDPG0040_RESTART'.
+           IF WK-CKP-ANS = SPACES
+               DISPLAY '   続きから再開しますか？(Y/N)'
+               ACCEPT WK-CKP-ANS
+           END-IF.
+           IF WK-CKP-ANS = 'Y' OR WK-CKP-ANS = 'y'
+               SET RESTART-MODE             TO TRUE
+               MOVE CKP-SAVE-CNT-U21        TO CNT-U21
+               MOVE CKP-SAVE-CNT-U01-ERR    TO CNT-U01-ERR
+               MOVE CKP-SAVE-SU-TOTAL-U21     TO WK-SU-TOTAL-U21
+               MOVE CKP-SAVE-SU-TOTAL-U01-ERR TO WK-SU-TOTAL-U01-ERR
+               MOVE CKP-SAVE-BATCH-ID         TO WK-BATCH-ID
+               MOVE CKP-SAVE-CNT-U01-MUL      TO CNT-U01-MUL
+               MOVE CKP-SAVE-CNT-U01-MUL-OVER TO CNT-U01-MUL-OVER
+               MOVE CKP-SAVE-RPT-TANTO-OLD    TO RPT-TANTO-OLD
+               MOVE CKP-SAVE-RPT-FIRST-FLG    TO RPT-FIRST-FLG
+               MOVE CKP-SAVE-RPT-AGENT-SBT(1)   TO RPT-AGENT-SBT(1)
+               MOVE CKP-SAVE-RPT-AGENT-SBT(2)   TO RPT-AGENT-SBT(2)
+               MOVE CKP-SAVE-RPT-AGENT-SBT(3)   TO RPT-AGENT-SBT(3)
+               MOVE CKP-SAVE-RPT-AGENT-SBT(4)   TO RPT-AGENT-SBT(4)
+               MOVE CKP-SAVE-RPT-AGENT-SBT(5)   TO RPT-AGENT-SBT(5)
+               MOVE CKP-SAVE-RPT-AGENT-SBT(6)   TO RPT-AGENT-SBT(6)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(1) TO RPT-GRAND-TOTAL(1)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(2) TO RPT-GRAND-TOTAL(2)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(3) TO RPT-GRAND-TOTAL(3)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(4) TO RPT-GRAND-TOTAL(4)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(5) TO RPT-GRAND-TOTAL(5)
+               MOVE CKP-SAVE-RPT-GRAND-TOTAL(6) TO RPT-GRAND-TOTAL(6)
+           END-IF.
+
+      *    U21-FILEの最終出力レコードから中断位置キーを再算出
+       S077-DERIVE-RESTART-KEY                                SECTION.
+           OPEN INPUT U21-FILE.
+           IF WK-U21-STATUS = '00'
+               PERFORM UNTIL WK-U21-STATUS NOT = '00'
+                   READ U21-FILE
+                   IF WK-U21-STATUS = '00'
+                       MOVE U21-KOBAI-TANTO-CD TO
+                            RESTART-KEY-KOBAI-TANTO-CD
+                       MOVE U21-BUHIN-CD     TO RESTART-KEY-BUHIN-CD
+                       MOVE U21-VENDOR-CD    TO RESTART-KEY-VENDOR-CD
+                   END-IF
+               END-PERFORM
+               CLOSE U21-FILE
+           END-IF.
+
+      *    U01を購買担当者CD・部品CD・ベンダーCD順にソート
+      *    (オーダーNOを第4キーとし、サマリキー内で複数オーダーが
+      *     混在してもグループ内先頭レコードが再開時も再現可能な
+      *     決定的な順序になるようにする)
+      *>   SORT USING句はOPENエラーを検知できないため、事前に
+      *>   一度OPEN/CLOSEしてファイルの存在を確認する
+       S090-SORT-U01                                          SECTION.
+           OPEN INPUT U01-FILE.
+           IF WK-U01-STATUS NOT = '00'
+               MOVE 'U01FILE'            TO WK-ERR-FILE-NAME
+               MOVE WK-U01-STATUS        TO WK-ERR-STATUS
+               PERFORM S900-FILE-ERROR
+           END-IF.
+           CLOSE U01-FILE.
+           SORT U01-SRT-FILE
+             ON ASCENDING KEY U01-SRT-KOBAI-TANTO-CD
+                              U01-SRT-BUHIN-CD
+                              U01-SRT-VENDOR-CD
+                              U01-SRT-ORDER-NO
+             USING U01-FILE
+             GIVING U01S-FILE.
+
       *>   初期処理
        S100-INIT                                              SECTION.
            MOVE     FUNCTION CURRENT-DATE TO WK-SYS-DATE.
@@ -89,50 +430,523 @@
                     WK-SYS-DATE-SS
                    '   *******'.
 
-           OPEN INPUT  U01-FILE
-                OUTPUT U21-FILE.
+           STRING WK-SYS-DATE-YYYY WK-SYS-DATE-MM WK-SYS-DATE-DD
+             DELIMITED BY SIZE INTO WK-RUN-DATE.
+           PERFORM     S140-ALLOC-BATCH-ID.
+
+           PERFORM     S120-LOAD-VENDOR-MST.
+
+           OPEN INPUT  U01S-FILE.
+           IF RESTART-MODE
+      *>       前回ファイルが存在すれば追記、なければ新規作成
+               OPEN EXTEND U21-FILE
+               IF WK-U21-STATUS = '35'
+                   OPEN OUTPUT U21-FILE
+               END-IF
+               IF WK-U21-STATUS NOT = '00'
+                   MOVE 'U21FILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-U21-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN EXTEND U01-ERR-FILE
+               IF WK-U01ERR-STATUS = '35'
+                   OPEN OUTPUT U01-ERR-FILE
+               END-IF
+               IF WK-U01ERR-STATUS NOT = '00'
+                   MOVE 'U01ERRFILE'     TO WK-ERR-FILE-NAME
+                   MOVE WK-U01ERR-STATUS TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN EXTEND RPT-FILE
+               IF WK-RPT-STATUS = '35'
+                   OPEN OUTPUT RPT-FILE
+                   PERFORM S130-PRINT-HEADER
+               END-IF
+               IF WK-RPT-STATUS NOT = '00'
+                   MOVE 'RPTFILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-RPT-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN EXTEND U01-MUL-FILE
+               IF WK-MUL-STATUS = '35'
+                   OPEN OUTPUT U01-MUL-FILE
+               END-IF
+               IF WK-MUL-STATUS NOT = '00'
+                   MOVE 'U01MULFILE'     TO WK-ERR-FILE-NAME
+                   MOVE WK-MUL-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+      *>           再開中の再クラッシュでもチェックポイント履歴を
+      *>           失わないよう、CKP-FILEも既存ファイルへ追記する
+               OPEN EXTEND CKP-FILE
+               IF WK-CKP-STATUS = '35'
+                   OPEN OUTPUT CKP-FILE
+               END-IF
+               IF WK-CKP-STATUS NOT = '00'
+                   MOVE 'CKPFILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-CKP-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+           ELSE
+      *>           通常運転時もU21-FILEは過去分を残した履歴として
+      *>           追記する（RUN-DATE・BATCH-IDで当日分だけを後から
+      *>           識別・抽出できるようにするため。存在しなければ
+      *>           初回運転として新規作成する）
+               OPEN EXTEND U21-FILE
+               IF WK-U21-STATUS = '35'
+                   OPEN OUTPUT U21-FILE
+               END-IF
+               IF WK-U21-STATUS NOT = '00'
+                   MOVE 'U21FILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-U21-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN OUTPUT U01-ERR-FILE
+               IF WK-U01ERR-STATUS NOT = '00'
+                   MOVE 'U01ERRFILE'     TO WK-ERR-FILE-NAME
+                   MOVE WK-U01ERR-STATUS TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN OUTPUT RPT-FILE
+               IF WK-RPT-STATUS NOT = '00'
+                   MOVE 'RPTFILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-RPT-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN OUTPUT U01-MUL-FILE
+               IF WK-MUL-STATUS NOT = '00'
+                   MOVE 'U01MULFILE'     TO WK-ERR-FILE-NAME
+                   MOVE WK-MUL-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               OPEN OUTPUT CKP-FILE
+               IF WK-CKP-STATUS NOT = '00'
+                   MOVE 'CKPFILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-CKP-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               PERFORM S130-PRINT-HEADER
+           END-IF.
 
            PERFORM     S110-READ-U01.
+           IF RESTART-MODE
+               PERFORM S080-SKIP-TO-CHECKPOINT
+           END-IF.
+
+      *    再開時：チェックポイント済みキーまで読み飛ばす
+       S080-SKIP-TO-CHECKPOINT                                SECTION.
+           PERFORM UNTIL KEY-NEW = HIGH-VALUE
+                      OR KEY-NEW > RESTART-KEY
+               PERFORM S110-READ-U01
+           END-PERFORM.
+
+      *    ベンダーマスタ読込（テーブル展開）
+       S120-LOAD-VENDOR-MST                                   SECTION.
+           OPEN INPUT U10-FILE.
+           IF WK-U10-STATUS NOT = '00'
+               MOVE 'U10FILE'            TO WK-ERR-FILE-NAME
+               MOVE WK-U10-STATUS        TO WK-ERR-STATUS
+               PERFORM S900-FILE-ERROR
+           END-IF.
+           PERFORM UNTIL WK-VENDOR-CNT = 2000
+               READ U10-FILE
+                 AT END
+                   EXIT PERFORM
+                 NOT AT END
+                   ADD  1             TO WK-VENDOR-CNT
+                   SET  WK-VENDOR-IDX TO WK-VENDOR-CNT
+                   MOVE U10-VENDOR-CD
+                     TO WK-VENDOR-ARR-CD(WK-VENDOR-IDX)
+                   MOVE U10-VENDOR-NAME
+                     TO WK-VENDOR-ARR-NAME(WK-VENDOR-IDX)
+               END-READ
+           END-PERFORM.
+      *    テーブル上限到達時は残りデータの有無を確認し警告表示
+           IF WK-VENDOR-CNT = 2000
+               READ U10-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   DISPLAY '***  ベンダーマスタ上限超過  ***'
+                   DISPLAY '   上限2000件超のため以降は'
+                   DISPLAY '   読み飛ばします'
+               END-READ
+           END-IF.
+           CLOSE U10-FILE.
+
+      *    バッチIDを採番（再開時は前回のIDを引き継ぐ）
+       S140-ALLOC-BATCH-ID                                    SECTION.
+           IF NOT RESTART-MODE
+               MOVE 0 TO WK-BATCH-ID
+               OPEN INPUT BID-FILE
+               IF WK-BID-STATUS = '00'
+                   READ BID-FILE
+                   IF WK-BID-STATUS = '00'
+                       MOVE BID-LAST-ID TO WK-BATCH-ID
+                   END-IF
+               END-IF
+               CLOSE BID-FILE
+               ADD  1            TO WK-BATCH-ID
+               MOVE WK-BATCH-ID  TO BID-LAST-ID
+               OPEN OUTPUT BID-FILE
+               IF WK-BID-STATUS NOT = '00'
+                   MOVE 'BIDFILE'        TO WK-ERR-FILE-NAME
+                   MOVE WK-BID-STATUS    TO WK-ERR-STATUS
+                   PERFORM S900-FILE-ERROR
+               END-IF
+               WRITE BID-REC
+               CLOSE BID-FILE
+           END-IF.
+
+      *    サマリ帳票見出し印刷
+       S130-PRINT-HEADER                                      SECTION.
+           MOVE SPACES TO RPT-LINE.
+           STRING '納入予定データ'
+                  '　購買担当者別サマリ帳票'
+                  DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '担当者 部品CD'
+                  '        ベンダーCD  オーダーNO    1日目'
+                  '   2日目   3日目   4日目   5日目   6日目'
+                  DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
 
       *    納期回答データREAD処理
        S110-READ-U01                                          SECTION.
-           READ U01-FILE
+           READ U01S-FILE
              AT END
                MOVE HIGH-VALUE            TO KEY-NEW
              NOT AT END
                ADD  1                     TO CNT-U01
-               MOVE U01-KOBAI-TANTO-CD    TO KEY-NEW-KOBAI-TANTO-CD
-               MOVE U01-BUHIN-CD          TO KEY-NEW-BUHIN-CD
-               MOVE U01-VENDOR-CD         TO KEY-NEW-VENDOR-CD
+               ADD  U01S-NKKAITO-SU       TO WK-SU-TOTAL-U01
+               MOVE U01S-KOBAI-TANTO-CD   TO KEY-NEW-KOBAI-TANTO-CD
+               MOVE U01S-BUHIN-CD         TO KEY-NEW-BUHIN-CD
+               MOVE U01S-VENDOR-CD        TO KEY-NEW-VENDOR-CD
            END-READ.
 
       *>   主処理
        S200-MAIN                                              SECTION.
            INITIALIZE U21-REC.
-           MOVE       U01-KOBAI-TANTO-CD  TO U21-KOBAI-TANTO-CD.
-           MOVE       U01-BUHIN-CD        TO U21-BUHIN-CD.
-           MOVE       U01-VENDOR-CD       TO U21-VENDOR-CD.
-           MOVE       U01-ORDER-NO        TO U21-ORDER-NO.
+           MOVE       U01S-KOBAI-TANTO-CD TO U21-KOBAI-TANTO-CD.
+           MOVE       U01S-BUHIN-CD       TO U21-BUHIN-CD.
+           MOVE       U01S-VENDOR-CD      TO U21-VENDOR-CD.
+           MOVE       U01S-ORDER-NO       TO U21-ORDER-NO.
+           MOVE       WK-RUN-DATE         TO U21-RUN-DATE.
+           MOVE       WK-BATCH-ID         TO U21-BATCH-ID.
+           PERFORM    S210-FIND-VENDOR-NAME.
 
            MOVE KEY-NEW-KOBAI-TANTO-CD    TO KEY-OLD-KOBAI-TANTO-CD.
            MOVE KEY-NEW-BUHIN-CD          TO KEY-OLD-BUHIN-CD.
            MOVE KEY-NEW-VENDOR-CD         TO KEY-OLD-VENDOR-CD.
 
+           MOVE 0       TO WK-MUL-ORDER-CNT.
+           MOVE SPACES  TO WK-MUL-ORDER-TBL.
+
            PERFORM UNTIL KEY-NEW NOT = KEY-OLD
-             ADD      U01-NKKAITO-SU TO U21-NKKAITO-SU(U01-SUPPLY-DAY)
+             IF U01S-SUPPLY-DAY >= 1 AND U01S-SUPPLY-DAY <= 6
+                 ADD    U01S-NKKAITO-SU
+                   TO   U21-NKKAITO-SU(U01S-SUPPLY-DAY)
+                 ADD    U01S-NKKAITO-SU     TO WK-SU-TOTAL-U21
+                 PERFORM S230-TRACK-MUL-ORDER
+             ELSE
+                 PERFORM S220-REJECT-U01
+             END-IF
              PERFORM  S110-READ-U01
            END-PERFORM.
 
            WRITE   U21-REC.
            ADD     1                      TO CNT-U21.
+           IF WK-MUL-ORDER-CNT > 1
+               PERFORM S460-WRITE-MUL-EXCEPTION
+           END-IF.
+           PERFORM S410-PRINT-DETAIL.
+           PERFORM S440-WRITE-CHECKPOINT.
+
+      *    SUPPLY-DAY範囲外レコードをエラーファイルへ出力
+       S220-REJECT-U01                                        SECTION.
+           MOVE U01S-KOBAI-TANTO-CD    TO U01-ERR-KOBAI-TANTO-CD.
+           MOVE U01S-BUHIN-CD          TO U01-ERR-BUHIN-CD.
+           MOVE U01S-VENDOR-CD         TO U01-ERR-VENDOR-CD.
+           MOVE U01S-SUPPLY-DAY        TO U01-ERR-SUPPLY-DAY.
+           MOVE U01S-NKKAITO-SU        TO U01-ERR-NKKAITO-SU.
+           MOVE U01S-ORDER-NO          TO U01-ERR-ORDER-NO.
+           MOVE '01'                   TO U01-ERR-REASON-CD.
+           WRITE U01-ERR-REC.
+           ADD   1                     TO CNT-U01-ERR.
+           ADD   U01S-NKKAITO-SU       TO WK-SU-TOTAL-U01-ERR.
+
+      *    サマリキー内のオーダー番号を記録（複数オーダー検出用）
+       S230-TRACK-MUL-ORDER                                   SECTION.
+           MOVE 0 TO WK-MUL-FOUND-IDX.
+           PERFORM VARYING WK-MUL-IDX FROM 1 BY 1
+                     UNTIL WK-MUL-IDX > WK-MUL-ORDER-CNT
+               IF U01S-ORDER-NO = WK-MUL-ORDER-NO(WK-MUL-IDX)
+                   MOVE WK-MUL-IDX TO WK-MUL-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WK-MUL-FOUND-IDX = 0
+               IF WK-MUL-ORDER-CNT < 20
+                   ADD  1 TO WK-MUL-ORDER-CNT
+                   MOVE WK-MUL-ORDER-CNT TO WK-MUL-FOUND-IDX
+                   MOVE U01S-ORDER-NO
+                     TO WK-MUL-ORDER-NO(WK-MUL-FOUND-IDX)
+                   MOVE 0 TO WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 1)
+                             WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 2)
+                             WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 3)
+                             WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 4)
+                             WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 5)
+                             WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, 6)
+               ELSE
+                   ADD  1 TO CNT-U01-MUL-OVER
+                   DISPLAY '***  複数オーダー上限超過  ***'
+                   DISPLAY '  担当者=' KEY-NEW-KOBAI-TANTO-CD
+                           ' 部品CD=' KEY-NEW-BUHIN-CD
+                   DISPLAY '  ベンダーCD=' KEY-NEW-VENDOR-CD
+                   DISPLAY '  オーダーNO=' U01S-ORDER-NO
+                   DISPLAY '  例外ファイルに未記録'
+               END-IF
+           END-IF.
+           IF WK-MUL-FOUND-IDX NOT = 0
+               ADD  U01S-NKKAITO-SU
+                 TO WK-MUL-ORDER-SU(WK-MUL-FOUND-IDX, U01S-SUPPLY-DAY)
+           END-IF.
+
+      *    サマリキーに複数オーダーが混在した場合の例外出力
+       S460-WRITE-MUL-EXCEPTION                                SECTION.
+           PERFORM VARYING WK-MUL-IDX FROM 1 BY 1
+                     UNTIL WK-MUL-IDX > WK-MUL-ORDER-CNT
+               MOVE KEY-OLD-KOBAI-TANTO-CD TO U01-MUL-KOBAI-TANTO-CD
+               MOVE KEY-OLD-BUHIN-CD       TO U01-MUL-BUHIN-CD
+               MOVE KEY-OLD-VENDOR-CD      TO U01-MUL-VENDOR-CD
+               MOVE WK-MUL-ORDER-NO(WK-MUL-IDX)
+                                           TO U01-MUL-ORDER-NO
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 1)
+                                           TO U01-MUL-NKKAITO-SU(1)
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 2)
+                                           TO U01-MUL-NKKAITO-SU(2)
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 3)
+                                           TO U01-MUL-NKKAITO-SU(3)
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 4)
+                                           TO U01-MUL-NKKAITO-SU(4)
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 5)
+                                           TO U01-MUL-NKKAITO-SU(5)
+               MOVE WK-MUL-ORDER-SU(WK-MUL-IDX, 6)
+                                           TO U01-MUL-NKKAITO-SU(6)
+               WRITE U01-MUL-REC
+           END-PERFORM.
+           ADD 1 TO CNT-U01-MUL.
+
+      *    一定件数ごとにチェックポイントを記録
+       S440-WRITE-CHECKPOINT                                  SECTION.
+           ADD  1 TO WK-CKP-GROUP-CNT.
+           IF WK-CKP-GROUP-CNT >= WK-CKP-INTERVAL
+               MOVE 'I'                     TO CKP-STATUS
+               MOVE KEY-OLD-KOBAI-TANTO-CD  TO CKP-KOBAI-TANTO-CD
+               MOVE KEY-OLD-BUHIN-CD        TO CKP-BUHIN-CD
+               MOVE KEY-OLD-VENDOR-CD       TO CKP-VENDOR-CD
+               MOVE CNT-U01                 TO CKP-CNT-U01
+               MOVE CNT-U21                 TO CKP-CNT-U21
+               MOVE CNT-U01-ERR             TO CKP-CNT-U01-ERR
+               MOVE WK-SU-TOTAL-U21         TO CKP-SU-TOTAL-U21
+               MOVE WK-SU-TOTAL-U01-ERR     TO CKP-SU-TOTAL-U01-ERR
+               MOVE WK-BATCH-ID             TO CKP-BATCH-ID
+               MOVE CNT-U01-MUL             TO CKP-CNT-U01-MUL
+               MOVE CNT-U01-MUL-OVER        TO CKP-CNT-U01-MUL-OVER
+               MOVE RPT-TANTO-OLD           TO CKP-RPT-TANTO-OLD
+               MOVE RPT-FIRST-FLG           TO CKP-RPT-FIRST-FLG
+               MOVE RPT-AGENT-SBT(1)        TO CKP-RPT-AGENT-SBT(1)
+               MOVE RPT-AGENT-SBT(2)        TO CKP-RPT-AGENT-SBT(2)
+               MOVE RPT-AGENT-SBT(3)        TO CKP-RPT-AGENT-SBT(3)
+               MOVE RPT-AGENT-SBT(4)        TO CKP-RPT-AGENT-SBT(4)
+               MOVE RPT-AGENT-SBT(5)        TO CKP-RPT-AGENT-SBT(5)
+               MOVE RPT-AGENT-SBT(6)        TO CKP-RPT-AGENT-SBT(6)
+               MOVE RPT-GRAND-TOTAL(1)      TO CKP-RPT-GRAND-TOTAL(1)
+               MOVE RPT-GRAND-TOTAL(2)      TO CKP-RPT-GRAND-TOTAL(2)
+               MOVE RPT-GRAND-TOTAL(3)      TO CKP-RPT-GRAND-TOTAL(3)
+               MOVE RPT-GRAND-TOTAL(4)      TO CKP-RPT-GRAND-TOTAL(4)
+               MOVE RPT-GRAND-TOTAL(5)      TO CKP-RPT-GRAND-TOTAL(5)
+               MOVE RPT-GRAND-TOTAL(6)      TO CKP-RPT-GRAND-TOTAL(6)
+               WRITE CKP-REC
+               MOVE 0                       TO WK-CKP-GROUP-CNT
+           END-IF.
+
+      *    ベンダーマスタからベンダー名称を検索
+       S210-FIND-VENDOR-NAME                                  SECTION.
+           MOVE SPACES TO U21-VENDOR-NAME.
+           PERFORM VARYING WK-VENDOR-IDX FROM 1 BY 1
+                     UNTIL WK-VENDOR-IDX > WK-VENDOR-CNT
+               IF U21-VENDOR-CD = WK-VENDOR-ARR-CD(WK-VENDOR-IDX)
+                   MOVE WK-VENDOR-ARR-NAME(WK-VENDOR-IDX)
+                     TO U21-VENDOR-NAME
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *    サマリ帳票明細印刷（担当者ブレイク含む）
+       S410-PRINT-DETAIL                                      SECTION.
+           IF  RPT-FIRST-TIME
+               MOVE 'N'                TO RPT-FIRST-FLG
+           ELSE
+               IF U21-KOBAI-TANTO-CD NOT = RPT-TANTO-OLD
+                   PERFORM S420-PRINT-AGENT-SUBTOTAL
+               END-IF
+           END-IF.
+           MOVE U21-KOBAI-TANTO-CD     TO RPT-TANTO-OLD.
+
+           MOVE SPACES                 TO WK-RPT-DETAIL-LINE.
+           MOVE U21-KOBAI-TANTO-CD     TO WK-RPT-D-TANTO.
+           MOVE U21-BUHIN-CD           TO WK-RPT-D-BUHIN.
+           MOVE U21-VENDOR-CD          TO WK-RPT-D-VENDOR.
+           MOVE U21-ORDER-NO           TO WK-RPT-D-ORDER.
+           MOVE U21-NKKAITO-SU(1)      TO WK-RPT-D-Q1.
+           MOVE U21-NKKAITO-SU(2)      TO WK-RPT-D-Q2.
+           MOVE U21-NKKAITO-SU(3)      TO WK-RPT-D-Q3.
+           MOVE U21-NKKAITO-SU(4)      TO WK-RPT-D-Q4.
+           MOVE U21-NKKAITO-SU(5)      TO WK-RPT-D-Q5.
+           MOVE U21-NKKAITO-SU(6)      TO WK-RPT-D-Q6.
+           MOVE SPACES                 TO RPT-LINE.
+           MOVE WK-RPT-DETAIL-LINE     TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > 6
+               ADD U21-NKKAITO-SU(RPT-IDX) TO RPT-AGENT-SBT(RPT-IDX)
+               ADD U21-NKKAITO-SU(RPT-IDX) TO RPT-GRAND-TOTAL(RPT-IDX)
+           END-PERFORM.
+
+      *    購買担当者ごとの小計印刷
+       S420-PRINT-AGENT-SUBTOTAL                                SECTION.
+           MOVE SPACES                         TO WK-RPT-TOTAL-LINE.
+           STRING '担当者 ' RPT-TANTO-OLD ' 小計'
+             DELIMITED BY SIZE INTO WK-RPT-T-LABEL.
+           MOVE RPT-AGENT-SBT(1)                TO WK-RPT-T-Q1.
+           MOVE RPT-AGENT-SBT(2)                TO WK-RPT-T-Q2.
+           MOVE RPT-AGENT-SBT(3)                TO WK-RPT-T-Q3.
+           MOVE RPT-AGENT-SBT(4)                TO WK-RPT-T-Q4.
+           MOVE RPT-AGENT-SBT(5)                TO WK-RPT-T-Q5.
+           MOVE RPT-AGENT-SBT(6)                TO WK-RPT-T-Q6.
+           MOVE SPACES                          TO RPT-LINE.
+           MOVE WK-RPT-TOTAL-LINE               TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES                          TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE ZERO TO RPT-AGENT-SBT(1) RPT-AGENT-SBT(2)
+                        RPT-AGENT-SBT(3) RPT-AGENT-SBT(4)
+                        RPT-AGENT-SBT(5) RPT-AGENT-SBT(6).
+
+      *    全体合計印刷
+       S430-PRINT-GRAND-TOTAL                                   SECTION.
+           IF NOT RPT-FIRST-TIME
+               PERFORM S420-PRINT-AGENT-SUBTOTAL
+           END-IF.
+           MOVE SPACES                         TO WK-RPT-TOTAL-LINE.
+           MOVE '合計'                          TO WK-RPT-T-LABEL.
+           MOVE RPT-GRAND-TOTAL(1)              TO WK-RPT-T-Q1.
+           MOVE RPT-GRAND-TOTAL(2)              TO WK-RPT-T-Q2.
+           MOVE RPT-GRAND-TOTAL(3)              TO WK-RPT-T-Q3.
+           MOVE RPT-GRAND-TOTAL(4)              TO WK-RPT-T-Q4.
+           MOVE RPT-GRAND-TOTAL(5)              TO WK-RPT-T-Q5.
+           MOVE RPT-GRAND-TOTAL(6)              TO WK-RPT-T-Q6.
+           MOVE SPACES                          TO RPT-LINE.
+           MOVE WK-RPT-TOTAL-LINE               TO RPT-LINE.
+           WRITE RPT-LINE.
+
+      *    数量突合（入力数量と出力数量の検算）印刷
+       S450-PRINT-RECONCILE                                     SECTION.
+           COMPUTE WK-SU-DIFF = WK-SU-TOTAL-U01
+                   - WK-SU-TOTAL-U21 - WK-SU-TOTAL-U01-ERR.
+
+           MOVE SPACES               TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES               TO RPT-LINE.
+           STRING '数量突合チェック' DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES               TO WK-RPT-RECON-LINE.
+           MOVE '入力数量(U01)'      TO WK-RPT-RECON-LABEL.
+           MOVE WK-SU-TOTAL-U01      TO WK-RPT-RECON-SU.
+           MOVE SPACES               TO RPT-LINE.
+           MOVE WK-RPT-RECON-LINE    TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES               TO WK-RPT-RECON-LINE.
+           MOVE '出力数量(U21)'      TO WK-RPT-RECON-LABEL.
+           MOVE WK-SU-TOTAL-U21      TO WK-RPT-RECON-SU.
+           MOVE SPACES               TO RPT-LINE.
+           MOVE WK-RPT-RECON-LINE    TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES               TO WK-RPT-RECON-LINE.
+           MOVE 'エラー数量(U01ERR)' TO WK-RPT-RECON-LABEL.
+           MOVE WK-SU-TOTAL-U01-ERR  TO WK-RPT-RECON-SU.
+           MOVE SPACES               TO RPT-LINE.
+           MOVE WK-RPT-RECON-LINE    TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES                  TO WK-RPT-RECON-DIFF-LINE.
+           MOVE '差異(入力-出力-エラー)'
+                                         TO WK-RPT-RECON-DIFF-LABEL.
+           MOVE WK-SU-DIFF               TO WK-RPT-RECON-DIFF-SU.
+           MOVE SPACES                   TO RPT-LINE.
+           MOVE WK-RPT-RECON-DIFF-LINE   TO RPT-LINE.
+           WRITE RPT-LINE.
 
       *>   終了処理
        S300-FINL                                              SECTION.
-           CLOSE U01-FILE
-                 U21-FILE.
+           PERFORM S430-PRINT-GRAND-TOTAL.
+           PERFORM S450-PRINT-RECONCILE.
+
+           MOVE 'C'                     TO CKP-STATUS.
+           MOVE KEY-OLD-KOBAI-TANTO-CD  TO CKP-KOBAI-TANTO-CD.
+           MOVE KEY-OLD-BUHIN-CD        TO CKP-BUHIN-CD.
+           MOVE KEY-OLD-VENDOR-CD       TO CKP-VENDOR-CD.
+           MOVE CNT-U01                 TO CKP-CNT-U01.
+           MOVE CNT-U21                 TO CKP-CNT-U21.
+           MOVE CNT-U01-ERR             TO CKP-CNT-U01-ERR.
+           MOVE WK-SU-TOTAL-U21         TO CKP-SU-TOTAL-U21.
+           MOVE WK-SU-TOTAL-U01-ERR     TO CKP-SU-TOTAL-U01-ERR.
+           MOVE WK-BATCH-ID             TO CKP-BATCH-ID.
+           MOVE CNT-U01-MUL             TO CKP-CNT-U01-MUL.
+           MOVE CNT-U01-MUL-OVER        TO CKP-CNT-U01-MUL-OVER.
+           MOVE RPT-TANTO-OLD           TO CKP-RPT-TANTO-OLD.
+           MOVE RPT-FIRST-FLG           TO CKP-RPT-FIRST-FLG.
+           MOVE RPT-AGENT-SBT(1)        TO CKP-RPT-AGENT-SBT(1).
+           MOVE RPT-AGENT-SBT(2)        TO CKP-RPT-AGENT-SBT(2).
+           MOVE RPT-AGENT-SBT(3)        TO CKP-RPT-AGENT-SBT(3).
+           MOVE RPT-AGENT-SBT(4)        TO CKP-RPT-AGENT-SBT(4).
+           MOVE RPT-AGENT-SBT(5)        TO CKP-RPT-AGENT-SBT(5).
+           MOVE RPT-AGENT-SBT(6)        TO CKP-RPT-AGENT-SBT(6).
+           MOVE RPT-GRAND-TOTAL(1)      TO CKP-RPT-GRAND-TOTAL(1).
+           MOVE RPT-GRAND-TOTAL(2)      TO CKP-RPT-GRAND-TOTAL(2).
+           MOVE RPT-GRAND-TOTAL(3)      TO CKP-RPT-GRAND-TOTAL(3).
+           MOVE RPT-GRAND-TOTAL(4)      TO CKP-RPT-GRAND-TOTAL(4).
+           MOVE RPT-GRAND-TOTAL(5)      TO CKP-RPT-GRAND-TOTAL(5).
+           MOVE RPT-GRAND-TOTAL(6)      TO CKP-RPT-GRAND-TOTAL(6).
+           WRITE CKP-REC.
+
+           CLOSE U01S-FILE
+                 U21-FILE
+                 U01-ERR-FILE
+                 RPT-FILE
+                 U01-MUL-FILE
+                 CKP-FILE.
 
-           DISPLAY '   (U01) READ  = ' CNT-U01.
-           DISPLAY '   (U21) WRITE = ' CNT-U21.
+           DISPLAY '   (U01)    READ   = ' CNT-U01.
+           DISPLAY '   (U21)    WRITE  = ' CNT-U21.
+           DISPLAY '   (U01ERR) REJECT = ' CNT-U01-ERR.
+           DISPLAY '   (U01MUL) 複数オーダー件数 = ' CNT-U01-MUL.
+           IF CNT-U01-MUL-OVER > 0
+               DISPLAY '   (U01MUL) 上限超過未記録件数 = '
+                       CNT-U01-MUL-OVER
+           END-IF.
+           DISPLAY '   (数量)入力 = ' WK-SU-TOTAL-U01.
+           DISPLAY '   (数量)出力 = ' WK-SU-TOTAL-U21.
+           DISPLAY '   (数量)エラー = ' WK-SU-TOTAL-U01-ERR.
+           DISPLAY '   (数量)差異   = ' WK-SU-DIFF.
 
            MOVE     FUNCTION CURRENT-DATE TO WK-SYS-DATE.
            DISPLAY '*******   EDPG00040  END   = '
